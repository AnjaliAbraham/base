@@ -0,0 +1,70 @@
+//CMNBATCH JOB (ACCTG),'CMNP00x BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVES THE CMNP001 -> CMNP003 NIGHTLY BATCH CHAIN.            *
+//* CMNP001 VALIDATES ACCOUNTS AND PRODUCES CUSTOMER STATEMENTS.  *
+//* CMNP003 PROCESSES THE DAY'S ORDER/RETURN TRANSACTIONS AND     *
+//* PRODUCES THE SALES SUMMARY REPORT.                            *
+//* BOTH STEPS SHARE RUNCTL (RUN-NUMBER SEQUENCE) AND AUDITLOG    *
+//* (ONE AUDIT RECORD PER STEP) SO A RUN CAN BE TRACED END TO END.*
+//* REPORT OUTPUTS ARE GDGs SO EACH NIGHTLY RUN GETS ITS OWN      *
+//* GENERATION INSTEAD OF COLLIDING WITH A FIXED DSN. RUNCTL AND  *
+//* AUDITLOG ARE LONG-LIVED DATASETS THAT THE PROGRAMS OPEN       *
+//* INPUT/EXTEND AND FALL BACK TO OUTPUT WHEN ABSENT, SO THEY     *
+//* ARE ALLOCATED DISP=MOD (CREATE IF ABSENT, KEEP IF PRESENT).   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMNP001
+//STEPLIB  DD   DSN=CMNP.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=CMNP.PROD.CUSTMAST,DISP=SHR
+//ACCTMAST DD   DSN=CMNP.PROD.ACCTMAST,DISP=SHR
+//ACCTEXCP DD   DSN=CMNP.PROD.ACCTEXCP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STMTOUT  DD   DSN=CMNP.PROD.STMTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RUNCTL   DD   DSN=CMNP.PROD.RUNCTL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=CMNP.PROD.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* RUN CMNP003 ONLY IF CMNP001 COMPLETED CLEANLY.                *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CMNP003,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=CMNP.BATCH.LOADLIB,DISP=SHR
+//ORDERDET DD   DSN=CMNP.PROD.ORDERDET,DISP=SHR
+//ORDRSTRT DD   DSN=CMNP.PROD.ORDRSTRT,DISP=SHR
+//*--------------------------------------------------------------*
+//* SHADOW CHECKPOINT DATASET: CMNP003 WRITES EACH CHECKPOINT HERE*
+//* FIRST AND SWAPS IT IN FOR ORDRSTRT ONLY ONCE FULLY WRITTEN, SO*
+//* A CRASH MID-CHECKPOINT LEAVES THE PRIOR GOOD CHECKPOINT ALONE.*
+//*--------------------------------------------------------------*
+//ORDRSTRN DD   DSN=CMNP.PROD.ORDRSTRN,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRODMAST DD   DSN=CMNP.PROD.PRODMAST,DISP=SHR
+//SUMMRPT  DD   DSN=CMNP.PROD.SUMMRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ORDEXCPT DD   DSN=CMNP.PROD.ORDEXCPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RUNCTL   DD   DSN=CMNP.PROD.RUNCTL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=CMNP.PROD.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
