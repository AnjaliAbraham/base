@@ -1,16 +1,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CMNP001.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NO
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "ACCTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
 
+           SELECT STATEMENT-FILE ASSIGN TO "STMTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+           SELECT RUN-CTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
        COPY CUSTREC.
+
+       FD  ACCOUNT-MASTER.
        COPY ACCTREC.
 
+       FD  EXCEPTION-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCP-RECORD            PIC X(80).
+
+       FD  STATEMENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STMT-RECORD.
+           05  STMT-CUST-ID       PIC X(6).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  STMT-CUST-NAME     PIC X(25).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  STMT-ACCT-NO       PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  STMT-ACCT-BAL      PIC -(9)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  STMT-RUN-DATE      PIC 9(8).
+           05  FILLER             PIC X(12) VALUE SPACES.
+
+       FD  RUN-CTL-FILE.
+       COPY RUNCTL.
+
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUST-STATUS         PIC XX.
+       01  WS-ACCT-STATUS         PIC XX.
+       01  WS-EXCP-STATUS         PIC XX.
+       01  WS-STMT-STATUS         PIC XX.
+       01  WS-RUNCTL-STATUS       PIC XX.
+       01  WS-AUDIT-STATUS        PIC XX.
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RUN-NUMBER          PIC 9(6).
+       01  WS-START-TIME          PIC 9(8).
+       01  WS-END-TIME            PIC 9(8).
+
+       01  WS-EOF-ACCOUNTS        PIC X VALUE "N".
+           88  END-OF-ACCOUNTS    VALUE "Y".
+
+       01  WS-VALID-ACCOUNT       PIC X VALUE "Y".
+           88  ACCOUNT-IS-VALID   VALUE "Y".
+
+       01  WS-EXCP-REASON         PIC X(30).
+       01  WS-EXCP-BAL-DISP       PIC -(9)9.99.
+
+       01  WS-ACCTS-READ          PIC 9(9) VALUE 0.
+       01  WS-ACCTS-WRITTEN       PIC 9(9) VALUE 0.
+       01  WS-ACCTS-REJECTED      PIC 9(9) VALUE 0.
+       01  WS-BAL-TOTAL           PIC S9(9)V99 VALUE 0.
+
        PROCEDURE DIVISION.
+
        MAIN-PARA.
-           DISPLAY "Customer ID    : " CUST-ID
-           DISPLAY "Customer Name  : " CUST-NAME
-           DISPLAY "Account Number : " ACCT-NO
-           DISPLAY "Account Balance: " ACCT-BAL
-           STOP RUN.
\ No newline at end of file
+           PERFORM INITIALIZE-PARA
+           PERFORM PROCESS-ACCOUNT-PARA
+               UNTIL END-OF-ACCOUNTS
+           PERFORM FINALIZE-PARA
+           STOP RUN.
+
+       INITIALIZE-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM OBTAIN-RUN-NUMBER-PARA
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUST-STATUS NOT = "00"
+               DISPLAY "CMNP001 FATAL: CUSTOMER-MASTER OPEN FAILED, "
+                   "STATUS=" WS-CUST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "CMNP001 FATAL: ACCOUNT-MASTER OPEN FAILED, "
+                   "STATUS=" WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-RPT
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM READ-ACCOUNT-PARA.
+
+       OBTAIN-RUN-NUMBER-PARA.
+           MOVE 0 TO WS-RUN-NUMBER
+           OPEN INPUT RUN-CTL-FILE
+           IF WS-RUNCTL-STATUS = "00"
+               READ RUN-CTL-FILE
+                   AT END
+                       MOVE 0 TO RUNCTL-LAST-NUMBER
+               END-READ
+               MOVE RUNCTL-LAST-NUMBER TO WS-RUN-NUMBER
+               CLOSE RUN-CTL-FILE
+           END-IF
+           ADD 1 TO WS-RUN-NUMBER
+           MOVE WS-RUN-DATE TO RUNCTL-LAST-DATE
+           MOVE WS-RUN-NUMBER TO RUNCTL-LAST-NUMBER
+           OPEN OUTPUT RUN-CTL-FILE
+           WRITE RUN-CTL-RECORD
+           CLOSE RUN-CTL-FILE.
+
+       READ-ACCOUNT-PARA.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-ACCOUNTS
+           END-READ.
+
+       PROCESS-ACCOUNT-PARA.
+           ADD 1 TO WS-ACCTS-READ
+           PERFORM VALIDATE-ACCOUNT-PARA
+           IF ACCOUNT-IS-VALID
+               PERFORM WRITE-STATEMENT-PARA
+           ELSE
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF
+           PERFORM READ-ACCOUNT-PARA.
+
+       VALIDATE-ACCOUNT-PARA.
+           MOVE "Y" TO WS-VALID-ACCOUNT
+           MOVE SPACES TO WS-EXCP-REASON
+           MOVE ACCT-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER RECORD
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-ACCOUNT
+                   MOVE SPACES TO CUST-NAME
+                   MOVE "UNKNOWN CUSTOMER" TO WS-EXCP-REASON
+           END-READ
+           IF ACCT-BAL < 0 AND NOT ACCT-CREDIT-LINE
+               MOVE "N" TO WS-VALID-ACCOUNT
+               IF WS-EXCP-REASON = SPACES
+                   MOVE "NEGATIVE BALANCE" TO WS-EXCP-REASON
+               ELSE
+                   STRING WS-EXCP-REASON DELIMITED BY "  "
+                       "/NEGATIVE BALANCE" DELIMITED BY SIZE
+                       INTO WS-EXCP-REASON
+                   END-STRING
+               END-IF
+           END-IF.
+
+       WRITE-STATEMENT-PARA.
+           MOVE CUST-ID TO STMT-CUST-ID
+           MOVE CUST-NAME TO STMT-CUST-NAME
+           MOVE ACCT-NO TO STMT-ACCT-NO
+           MOVE ACCT-BAL TO STMT-ACCT-BAL
+           MOVE WS-RUN-DATE TO STMT-RUN-DATE
+           WRITE STMT-RECORD
+           ADD 1 TO WS-ACCTS-WRITTEN
+           ADD ACCT-BAL TO WS-BAL-TOTAL.
+
+       WRITE-EXCEPTION-PARA.
+           MOVE ACCT-BAL TO WS-EXCP-BAL-DISP
+           MOVE SPACES TO EXCP-RECORD
+           STRING "ACCT=" ACCT-NO
+                  " CUST=" ACCT-CUST-ID
+                  " BAL=" WS-EXCP-BAL-DISP
+                  " REASON=" WS-EXCP-REASON
+                  DELIMITED BY SIZE INTO EXCP-RECORD
+           END-STRING
+           WRITE EXCP-RECORD
+           ADD 1 TO WS-ACCTS-REJECTED.
+
+       FINALIZE-PARA.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE EXCEPTION-RPT
+           CLOSE STATEMENT-FILE
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-PARA
+           DISPLAY "CMNP001 RUN " WS-RUN-NUMBER " COMPLETE"
+           DISPLAY "ACCOUNTS READ      : " WS-ACCTS-READ
+           DISPLAY "STATEMENTS WRITTEN : " WS-ACCTS-WRITTEN
+           DISPLAY "EXCEPTIONS         : " WS-ACCTS-REJECTED.
+
+       WRITE-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE "CMNP001 " TO AUD-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-NUMBER TO AUD-RUN-NUMBER
+           MOVE WS-START-TIME TO AUD-START-TIME
+           MOVE WS-END-TIME TO AUD-END-TIME
+           MOVE WS-ACCTS-READ TO AUD-RECS-IN
+           MOVE WS-ACCTS-WRITTEN TO AUD-RECS-OUT
+           MOVE WS-BAL-TOTAL TO AUD-TOTAL-AMT
+           SET AUD-OK TO TRUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG.
