@@ -0,0 +1,7 @@
+      *****************************************************
+      *  RUNCTL - RUN CONTROL RECORD (LAST RUN-NUMBER ISSUED)
+      *  SHARED BY ALL PROGRAMS IN THE CMNP00x BATCH CHAIN
+      *****************************************************
+       01  RUN-CTL-RECORD.
+           05  RUNCTL-LAST-DATE   PIC 9(8).
+           05  RUNCTL-LAST-NUMBER PIC 9(6).
