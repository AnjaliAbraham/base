@@ -0,0 +1,10 @@
+      *****************************************************
+      *  ACCTREC - ACCOUNT MASTER RECORD LAYOUT
+      *****************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-CUST-ID       PIC X(6).
+           05  ACCT-BAL           PIC S9(9)V99.
+           05  ACCT-TYPE          PIC X(1).
+               88  ACCT-STANDARD  VALUE "S".
+               88  ACCT-CREDIT-LINE VALUE "C".
