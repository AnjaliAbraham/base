@@ -0,0 +1,16 @@
+      *****************************************************
+      *  AUDITREC - BATCH RUN AUDIT LOG RECORD LAYOUT
+      *  SHARED BY ALL PROGRAMS IN THE CMNP00x BATCH CHAIN
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM-ID     PIC X(8).
+           05  AUD-RUN-DATE       PIC 9(8).
+           05  AUD-RUN-NUMBER     PIC 9(6).
+           05  AUD-START-TIME     PIC 9(8).
+           05  AUD-END-TIME       PIC 9(8).
+           05  AUD-RECS-IN        PIC 9(9).
+           05  AUD-RECS-OUT       PIC 9(9).
+           05  AUD-TOTAL-AMT      PIC S9(9)V99.
+           05  AUD-STATUS         PIC X(1).
+               88  AUD-OK         VALUE "S".
+               88  AUD-FAILED     VALUE "E".
