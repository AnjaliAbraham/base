@@ -0,0 +1,7 @@
+      *****************************************************
+      *  PRODUCT - PRODUCT MASTER RECORD LAYOUT
+      *****************************************************
+       01  PROD-RECORD.
+           05  PROD-ID            PIC 9(5).
+           05  PROD-NAME          PIC X(20).
+           05  PROD-PRICE         PIC S9(7)V99.
