@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CUSTREC - CUSTOMER MASTER RECORD LAYOUT
+      *****************************************************
+       01  CUST-RECORD.
+           05  CUST-ID            PIC X(6).
+           05  CUST-NAME          PIC X(25).
+           05  CUST-STATUS        PIC X(1).
+               88  CUST-ACTIVE    VALUE "A".
+               88  CUST-INACTIVE  VALUE "I".
