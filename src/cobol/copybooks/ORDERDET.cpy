@@ -0,0 +1,14 @@
+      *****************************************************
+      *  ORDERDET - ORDER DETAIL TRANSACTION RECORD LAYOUT
+      *****************************************************
+       01  ORDER-RECORD.
+           05  ORD-ID             PIC 9(6).
+           05  ORD-PROD-ID        PIC 9(5).
+           05  ORD-QTY            PIC 9(5).
+           05  ORD-TOTAL          PIC S9(9)V99.
+           05  ORD-TXN-TYPE       PIC X(1).
+               88  ORD-TXN-SALE   VALUE "S".
+               88  ORD-TXN-RETURN VALUE "R".
+           05  ORD-REF-ID         PIC 9(6).
+           05  ORD-RETURNED-QTY   PIC 9(5).
+           05  ORD-LAST-RETURN-ID PIC 9(6).
