@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMNP002.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTREC.
+
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CTL-RECORD.
+           05  CTL-TOTAL-AMT          PIC S9(9)V99.
+
+       FD  RECON-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUST-STATUS         PIC XX.
+       01  WS-ACCT-STATUS         PIC XX.
+       01  WS-CTL-STATUS          PIC XX.
+       01  WS-RECON-STATUS        PIC XX.
+
+       01  WS-EOF-CUST            PIC X VALUE "N".
+           88  END-OF-CUST        VALUE "Y".
+
+       01  WS-EOF-ACCT            PIC X VALUE "N".
+           88  END-OF-ACCT        VALUE "Y".
+
+       01  WS-ACCT-BAL-TOTAL      PIC S9(9)V99 VALUE 0.
+       01  WS-CTL-TOTAL           PIC S9(9)V99 VALUE 0.
+       01  WS-BAL-DISP            PIC -(9)9.99.
+
+       01  WS-CUST-NO-ACCT-COUNT  PIC 9(9) VALUE 0.
+       01  WS-ACCT-NO-CUST-COUNT  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUST-STATUS NOT = "00"
+               DISPLAY "CMNP002 FATAL: CUSTOMER-MASTER OPEN FAILED, "
+                   "STATUS=" WS-CUST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "CMNP002 FATAL: ACCOUNT-MASTER OPEN FAILED, "
+                   "STATUS=" WS-ACCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-RPT
+           PERFORM CHECK-CUST-NO-ACCT-PARA
+           PERFORM CHECK-ACCT-NO-CUST-PARA
+           PERFORM CHECK-CONTROL-TOTAL-PARA
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE RECON-RPT
+           DISPLAY "CMNP002 RECONCILIATION COMPLETE"
+           STOP RUN.
+
+       CHECK-CUST-NO-ACCT-PARA.
+           PERFORM READ-NEXT-CUSTOMER-PARA
+           PERFORM UNTIL END-OF-CUST
+               MOVE CUST-ID TO ACCT-CUST-ID
+               READ ACCOUNT-MASTER RECORD KEY IS ACCT-CUST-ID
+                   INVALID KEY
+                       PERFORM WRITE-CUST-NO-ACCT-PARA
+               END-READ
+               PERFORM READ-NEXT-CUSTOMER-PARA
+           END-PERFORM.
+
+       READ-NEXT-CUSTOMER-PARA.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-CUST
+           END-READ.
+
+       WRITE-CUST-NO-ACCT-PARA.
+           ADD 1 TO WS-CUST-NO-ACCT-COUNT
+           MOVE SPACES TO RECON-RECORD
+           STRING "CUSTOMER WITH NO ACCOUNT: CUST-ID=" CUST-ID
+                  DELIMITED BY SIZE INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD.
+
+       CHECK-ACCT-NO-CUST-PARA.
+      *    THE RANDOM LOOKUPS IN CHECK-CUST-NO-ACCT-PARA LEFT THE
+      *    FILE POSITIONED ARBITRARILY; REPOSITION TO THE START
+      *    BEFORE THE SEQUENTIAL SCAN OF ALL ACCOUNTS.
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-ACCT
+           END-START
+           PERFORM READ-NEXT-ACCOUNT-PARA
+           PERFORM UNTIL END-OF-ACCT
+               ADD ACCT-BAL TO WS-ACCT-BAL-TOTAL
+               MOVE ACCT-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER RECORD
+                   INVALID KEY
+                       PERFORM WRITE-ACCT-NO-CUST-PARA
+               END-READ
+               PERFORM READ-NEXT-ACCOUNT-PARA
+           END-PERFORM.
+
+       READ-NEXT-ACCOUNT-PARA.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-ACCT
+           END-READ.
+
+       WRITE-ACCT-NO-CUST-PARA.
+           ADD 1 TO WS-ACCT-NO-CUST-COUNT
+           MOVE SPACES TO RECON-RECORD
+           STRING "ACCOUNT WITH NO CUSTOMER: ACCT-NO=" ACCT-NO
+                  " CUST-ID=" ACCT-CUST-ID
+                  DELIMITED BY SIZE INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD.
+
+       CHECK-CONTROL-TOTAL-PARA.
+           MOVE WS-ACCT-BAL-TOTAL TO WS-BAL-DISP
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       MOVE 0 TO CTL-TOTAL-AMT
+               END-READ
+               MOVE CTL-TOTAL-AMT TO WS-CTL-TOTAL
+               CLOSE CONTROL-TOTAL-FILE
+               IF WS-CTL-TOTAL NOT = WS-ACCT-BAL-TOTAL
+                   MOVE SPACES TO RECON-RECORD
+                   STRING "CONTROL TOTAL MISMATCH: COMPUTED="
+                          WS-BAL-DISP
+                          DELIMITED BY SIZE INTO RECON-RECORD
+                   END-STRING
+                   WRITE RECON-RECORD
+               END-IF
+           ELSE
+               MOVE SPACES TO RECON-RECORD
+               STRING "CONTROL TOTAL FILE NOT AVAILABLE - SKIPPED"
+                      DELIMITED BY SIZE INTO RECON-RECORD
+               END-STRING
+               WRITE RECON-RECORD
+           END-IF
+           MOVE SPACES TO RECON-RECORD
+           STRING "CUSTOMERS WITH NO ACCOUNT: " WS-CUST-NO-ACCT-COUNT
+                  DELIMITED BY SIZE INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+           MOVE SPACES TO RECON-RECORD
+           STRING "ACCOUNTS WITH NO CUSTOMER: " WS-ACCT-NO-CUST-COUNT
+                  DELIMITED BY SIZE INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD.
