@@ -1,37 +1,589 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CMNP003.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERDET-FILE ASSIGN TO "ORDERDET"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORD-ID
+               FILE STATUS IS WS-ORD-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "ORDRSTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+
+      *    SHADOW CHECKPOINT DATASET - EACH CHECKPOINT IS WRITTEN HERE
+      *    IN FULL FIRST AND ONLY SWAPPED IN FOR THE LIVE RESTART FILE
+      *    (SEE WRITE-CHECKPOINT-PARA) ONCE IT HAS CLOSED CLEANLY, SO
+      *    A CRASH MID-CHECKPOINT NEVER LEAVES A HALF-WRITTEN RESTART
+      *    FILE BEHIND.
+           SELECT RESTART-FILE-TMP ASSIGN TO "ORDRSTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RSTTMP-STATUS.
+
+           SELECT PRODUCT-FILE ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PROD-ID
+               FILE STATUS IS WS-PROD-STATUS.
+
+           SELECT SUMMARY-RPT ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMM-STATUS.
+
+           SELECT ORDER-EXCP-RPT ASSIGN TO "ORDEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OEXCP-STATUS.
+
+           SELECT RUN-CTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  ORDERDET-FILE.
+       COPY ORDERDET.
 
+       FD  PRODUCT-FILE.
        COPY PRODUCT.
-       COPY ORDERDET.
 
-       01  WS-GRAND-TOTAL     PIC S9(9)V99 VALUE 0.
+       FD  RUN-CTL-FILE.
+       COPY RUNCTL.
+
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+
+       FD  SUMMARY-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMM-RECORD                PIC X(80).
+
+       FD  ORDER-EXCP-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OEXCP-RECORD               PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-REC-TYPE           PIC X(1).
+               88  RST-CONTROL-REC    VALUE "C".
+               88  RST-PRODUCT-REC    VALUE "P".
+           05  RST-LAST-ORD-ID        PIC 9(6).
+           05  RST-GRAND-TOTAL        PIC S9(9)V99.
+           05  RST-ORDERS-READ        PIC 9(9).
+           05  RST-ORDERS-WRITTEN     PIC 9(9).
+           05  RST-PROD-ID            PIC 9(5).
+           05  RST-PROD-NAME          PIC X(20).
+           05  RST-PROD-PRICE         PIC S9(7)V99.
+           05  RST-PROD-SUBTOTAL      PIC S9(9)V99.
+
+       FD  RESTART-FILE-TMP.
+       01  RESTART-RECORD-TMP.
+           05  RSN-REC-TYPE           PIC X(1).
+               88  RSN-CONTROL-REC    VALUE "C".
+               88  RSN-PRODUCT-REC    VALUE "P".
+           05  RSN-LAST-ORD-ID        PIC 9(6).
+           05  RSN-GRAND-TOTAL        PIC S9(9)V99.
+           05  RSN-ORDERS-READ        PIC 9(9).
+           05  RSN-ORDERS-WRITTEN     PIC 9(9).
+           05  RSN-PROD-ID            PIC 9(5).
+           05  RSN-PROD-NAME          PIC X(20).
+           05  RSN-PROD-PRICE         PIC S9(7)V99.
+           05  RSN-PROD-SUBTOTAL      PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ORD-STATUS          PIC XX.
+       01  WS-PROD-STATUS         PIC XX.
+       01  WS-SUMM-STATUS         PIC XX.
+       01  WS-OEXCP-STATUS        PIC XX.
+       01  WS-RST-STATUS          PIC XX.
+       01  WS-RSTTMP-STATUS       PIC XX.
+       01  WS-RUNCTL-STATUS       PIC XX.
+       01  WS-AUDIT-STATUS        PIC XX.
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-RUN-NUMBER          PIC 9(6).
+       01  WS-START-TIME          PIC 9(8).
+       01  WS-END-TIME            PIC 9(8).
+
+       01  WS-ORDERS-READ         PIC 9(9) VALUE 0.
+       01  WS-ORDERS-WRITTEN      PIC 9(9) VALUE 0.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01  WS-RECS-SINCE-CKPT     PIC 9(4) VALUE 0.
+       01  WS-LAST-ORD-ID         PIC 9(6) VALUE 0.
+       01  WS-RESTART-POINT       PIC 9(6) VALUE 0.
+
+       01  WS-RESTART-TEMP-NAME   PIC X(8) VALUE "ORDRSTRN".
+       01  WS-RESTART-LIVE-NAME   PIC X(8) VALUE "ORDRSTRT".
+       01  WS-CKPT-RENAME-RC      PIC S9(9) COMP.
+
+       01  WS-PROD-FOUND          PIC X VALUE "Y".
+           88  PRODUCT-IS-FOUND   VALUE "Y".
+
+       01  WS-EOF-ORDERS          PIC X VALUE "N".
+           88  END-OF-ORDERS      VALUE "Y".
+
+       01  WS-EOF-RESTART         PIC X VALUE "N".
+           88  END-OF-RESTART     VALUE "Y".
+
+       01  WS-GRAND-TOTAL         PIC S9(9)V99 VALUE 0.
+
+       01  WS-PROD-SUM-COUNT      PIC 9(4) VALUE 0.
+       01  WS-PROD-SUMMARY-TABLE.
+           05  PS-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-PROD-SUM-COUNT
+                   INDEXED BY PS-IDX.
+               10  PS-PROD-ID     PIC 9(5).
+               10  PS-PROD-NAME   PIC X(20).
+               10  PS-PROD-PRICE  PIC S9(7)V99.
+               10  PS-SUBTOTAL    PIC S9(9)V99 VALUE 0.
+
+       01  WS-SUMM-PRICE-DISP     PIC -(7)9.99.
+       01  WS-SUMM-SUBTOT-DISP    PIC -(9)9.99.
+       01  WS-SUMM-GRAND-DISP     PIC -(9)9.99.
+
+       01  WS-SAVE-ORD-ID         PIC 9(6).
+       01  WS-SAVE-ORD-QTY        PIC 9(5).
+       01  WS-SAVE-ORD-PROD-ID    PIC 9(5).
+       01  WS-SAVE-ORD-REF-ID     PIC 9(6).
+       01  WS-SAVE-ORD-TXN-TYPE   PIC X(1).
+
+       01  WS-ORIG-QTY            PIC 9(5).
+       01  WS-ORIG-TOTAL          PIC S9(9)V99.
+       01  WS-ORIG-PROD-ID        PIC 9(5).
+       01  WS-ORIG-RETURNED-QTY   PIC 9(5).
+       01  WS-ORIG-LAST-RETURN-ID PIC 9(6).
+       01  WS-UNIT-PRICE          PIC S9(7)V99.
+       01  WS-RETURN-TOTAL        PIC S9(9)V99.
+
+       01  WS-RETURN-OK           PIC X VALUE "Y".
+           88  RETURN-IS-OK       VALUE "Y".
+
+       01  WS-RETURN-APPLIED      PIC X VALUE "N".
+           88  ALREADY-APPLIED    VALUE "Y".
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM OBTAIN-RUN-NUMBER-PARA
+           PERFORM RESTART-CHECK-PARA
+           OPEN INPUT PRODUCT-FILE
+           IF WS-PROD-STATUS NOT = "00"
+               DISPLAY "CMNP003 FATAL: PRODUCT-FILE OPEN FAILED, "
+                   "STATUS=" WS-PROD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SUMMARY-RPT
+           OPEN OUTPUT ORDER-EXCP-RPT
+           IF WS-RESTART-POINT > 0
+               MOVE WS-RESTART-POINT TO ORD-ID
+               START ORDERDET-FILE KEY IS GREATER THAN ORD-ID
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-ORDERS
+               END-START
+           END-IF
+           IF NOT END-OF-ORDERS
+               PERFORM READ-ORDER-PARA
+           END-IF
+           PERFORM PROCESS-ORDER-PARA
+               UNTIL END-OF-ORDERS
+           CLOSE ORDERDET-FILE
+           CLOSE PRODUCT-FILE
+           PERFORM WRITE-SUMMARY-PARA
+           CLOSE SUMMARY-RPT
+           CLOSE ORDER-EXCP-RPT
+           PERFORM CLEAR-RESTART-PARA
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-PARA
+           DISPLAY "CMNP003 RUN " WS-RUN-NUMBER " COMPLETE"
+           DISPLAY "ORDERS READ  : " WS-ORDERS-READ
+           DISPLAY "GRAND TOTAL  : " WS-GRAND-TOTAL
+           STOP RUN.
 
-           MOVE 10001           TO PROD-ID
-           MOVE "LAPTOP"        TO PROD-NAME
-           MOVE 45000.00        TO PROD-PRICE
+       OBTAIN-RUN-NUMBER-PARA.
+      *    CMNP003 IS THE SECOND STEP IN THE CMNP00x BATCH CHAIN;
+      *    CMNP001 (STEP ONE) ALLOCATES AND BUMPS THE RUN NUMBER FOR
+      *    THE CHAIN, SO CMNP003 ONLY READS IT HERE - IT MUST NOT
+      *    INCREMENT RUNCTL AGAIN, OR ITS AUDIT RECORD WOULD NEVER
+      *    CORRELATE WITH CMNP001'S FOR THE SAME RUN.
+           MOVE 0 TO WS-RUN-NUMBER
+           OPEN INPUT RUN-CTL-FILE
+           IF WS-RUNCTL-STATUS = "00"
+               READ RUN-CTL-FILE
+                   AT END
+                       MOVE 0 TO RUNCTL-LAST-NUMBER
+               END-READ
+               MOVE RUNCTL-LAST-NUMBER TO WS-RUN-NUMBER
+               CLOSE RUN-CTL-FILE
+           END-IF.
 
-           MOVE 900001          TO ORD-ID
-           MOVE 2               TO ORD-QTY
+       WRITE-AUDIT-PARA.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE "CMNP003 " TO AUD-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-NUMBER TO AUD-RUN-NUMBER
+           MOVE WS-START-TIME TO AUD-START-TIME
+           MOVE WS-END-TIME TO AUD-END-TIME
+           MOVE WS-ORDERS-READ TO AUD-RECS-IN
+           MOVE WS-ORDERS-WRITTEN TO AUD-RECS-OUT
+           MOVE WS-GRAND-TOTAL TO AUD-TOTAL-AMT
+           SET AUD-OK TO TRUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG.
 
-           COMPUTE ORD-TOTAL = PROD-PRICE * ORD-QTY
-           ADD ORD-TOTAL TO WS-GRAND-TOTAL
+       RESTART-CHECK-PARA.
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-STATUS = "00"
+               PERFORM UNTIL END-OF-RESTART
+                   READ RESTART-FILE
+                       AT END
+                           SET END-OF-RESTART TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-RESTART-RECORD-PARA
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           OPEN I-O ORDERDET-FILE
+           IF WS-ORD-STATUS NOT = "00"
+               DISPLAY "CMNP003 FATAL: ORDERDET-FILE OPEN FAILED, "
+                   "STATUS=" WS-ORD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-POINT > 0
+               DISPLAY "RESUMING AFTER ORDER ID: " WS-RESTART-POINT
+           END-IF.
 
-           DISPLAY "PRODUCT ID   : " PROD-ID
-           DISPLAY "PRODUCT NAME : " PROD-NAME
-           DISPLAY "PRICE        : " PROD-PRICE
+       APPLY-RESTART-RECORD-PARA.
+           EVALUATE TRUE
+               WHEN RST-CONTROL-REC
+                   MOVE RST-LAST-ORD-ID TO WS-RESTART-POINT
+                   MOVE RST-LAST-ORD-ID TO WS-LAST-ORD-ID
+                   MOVE RST-GRAND-TOTAL TO WS-GRAND-TOTAL
+                   MOVE RST-ORDERS-READ TO WS-ORDERS-READ
+                   MOVE RST-ORDERS-WRITTEN TO WS-ORDERS-WRITTEN
+               WHEN RST-PRODUCT-REC
+                   ADD 1 TO WS-PROD-SUM-COUNT
+                   SET PS-IDX TO WS-PROD-SUM-COUNT
+                   MOVE RST-PROD-ID TO PS-PROD-ID (PS-IDX)
+                   MOVE RST-PROD-NAME TO PS-PROD-NAME (PS-IDX)
+                   MOVE RST-PROD-PRICE TO PS-PROD-PRICE (PS-IDX)
+                   MOVE RST-PROD-SUBTOTAL TO PS-SUBTOTAL (PS-IDX)
+           END-EVALUATE.
 
-           DISPLAY "ORDER ID     : " ORD-ID
-           DISPLAY "QUANTITY     : " ORD-QTY
-           DISPLAY "ORDER TOTAL  : " ORD-TOTAL
+       READ-ORDER-PARA.
+           READ ORDERDET-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-ORDERS
+           END-READ.
 
-           DISPLAY "GRAND TOTAL  : " WS-GRAND-TOTAL
+       PROCESS-ORDER-PARA.
+           ADD 1 TO WS-ORDERS-READ
+           EVALUATE TRUE
+               WHEN ORD-TXN-SALE
+                   PERFORM PROCESS-SALE-PARA
+               WHEN ORD-TXN-RETURN
+                   PERFORM PROCESS-RETURN-PARA
+               WHEN OTHER
+                   PERFORM WRITE-TXN-TYPE-EXCEPTION-PARA
+           END-EVALUATE
 
-           STOP RUN.
+           MOVE ORD-ID TO WS-LAST-ORD-ID
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARA
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+           END-IF
+
+           PERFORM READ-ORDER-PARA.
+
+       WRITE-CHECKPOINT-PARA.
+      *    BUILD THE NEW CHECKPOINT IN THE SHADOW DATASET FIRST AND
+      *    ONLY SWAP IT IN FOR THE LIVE RESTART FILE ONCE IT HAS
+      *    CLOSED SUCCESSFULLY (SEE RESTART-FILE-TMP ABOVE), SO A
+      *    CRASH PARTWAY THROUGH A CHECKPOINT LEAVES THE PRIOR GOOD
+      *    CHECKPOINT INTACT INSTEAD OF A HALF-WRITTEN ONE.
+           OPEN OUTPUT RESTART-FILE-TMP
+           IF WS-RSTTMP-STATUS NOT = "00"
+               DISPLAY "CMNP003 WARNING: CHECKPOINT SKIPPED, TEMP "
+                   "OPEN FAILED, STATUS=" WS-RSTTMP-STATUS
+           ELSE
+               SET RSN-CONTROL-REC TO TRUE
+               MOVE WS-LAST-ORD-ID TO RSN-LAST-ORD-ID
+               MOVE WS-GRAND-TOTAL TO RSN-GRAND-TOTAL
+               MOVE WS-ORDERS-READ TO RSN-ORDERS-READ
+               MOVE WS-ORDERS-WRITTEN TO RSN-ORDERS-WRITTEN
+               WRITE RESTART-RECORD-TMP
+               PERFORM VARYING PS-IDX FROM 1 BY 1
+                       UNTIL PS-IDX > WS-PROD-SUM-COUNT
+                   SET RSN-PRODUCT-REC TO TRUE
+                   MOVE PS-PROD-ID (PS-IDX) TO RSN-PROD-ID
+                   MOVE PS-PROD-NAME (PS-IDX) TO RSN-PROD-NAME
+                   MOVE PS-PROD-PRICE (PS-IDX) TO RSN-PROD-PRICE
+                   MOVE PS-SUBTOTAL (PS-IDX) TO RSN-PROD-SUBTOTAL
+                   WRITE RESTART-RECORD-TMP
+               END-PERFORM
+               CLOSE RESTART-FILE-TMP
+               IF WS-RSTTMP-STATUS NOT = "00"
+                   DISPLAY "CMNP003 WARNING: CHECKPOINT SKIPPED, TEMP "
+                       "CLOSE FAILED, STATUS=" WS-RSTTMP-STATUS
+               ELSE
+                   CALL "CBL_RENAME_FILE" USING WS-RESTART-TEMP-NAME
+                                                 WS-RESTART-LIVE-NAME
+                       RETURNING WS-CKPT-RENAME-RC
+                   END-CALL
+                   IF WS-CKPT-RENAME-RC NOT = 0
+                       DISPLAY "CMNP003 WARNING: CHECKPOINT SWAP "
+                           "FAILED, RC=" WS-CKPT-RENAME-RC
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLEAR-RESTART-PARA.
+           OPEN OUTPUT RESTART-FILE
+           SET RST-CONTROL-REC TO TRUE
+           MOVE 0 TO RST-LAST-ORD-ID
+           MOVE 0 TO RST-GRAND-TOTAL
+           MOVE 0 TO RST-ORDERS-READ
+           MOVE 0 TO RST-ORDERS-WRITTEN
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       PROCESS-SALE-PARA.
+           PERFORM LOOKUP-PRODUCT-PARA
+           IF PRODUCT-IS-FOUND
+               COMPUTE ORD-TOTAL = PROD-PRICE * ORD-QTY
+               MOVE 0 TO ORD-RETURNED-QTY
+               MOVE 0 TO ORD-LAST-RETURN-ID
+               REWRITE ORDER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               ADD ORD-TOTAL TO WS-GRAND-TOTAL
+               PERFORM ACCUMULATE-PRODUCT-PARA
+               ADD 1 TO WS-ORDERS-WRITTEN
+
+               DISPLAY "ORDER ID     : " ORD-ID
+               DISPLAY "PRODUCT ID   : " ORD-PROD-ID
+               DISPLAY "QUANTITY     : " ORD-QTY
+               DISPLAY "ORDER TOTAL  : " ORD-TOTAL
+           ELSE
+               PERFORM WRITE-ORDER-EXCEPTION-PARA
+           END-IF.
+
+       LOOKUP-PRODUCT-PARA.
+           MOVE "Y" TO WS-PROD-FOUND
+           MOVE ORD-PROD-ID TO PROD-ID
+           READ PRODUCT-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO WS-PROD-FOUND
+           END-READ.
+
+       WRITE-ORDER-EXCEPTION-PARA.
+           MOVE SPACES TO OEXCP-RECORD
+           STRING "ORDER=" ORD-ID
+                  " PROD=" ORD-PROD-ID
+                  " REASON=PRODUCT NOT FOUND"
+                  DELIMITED BY SIZE INTO OEXCP-RECORD
+           END-STRING
+           WRITE OEXCP-RECORD.
+
+       WRITE-TXN-TYPE-EXCEPTION-PARA.
+           MOVE SPACES TO OEXCP-RECORD
+           STRING "ORDER=" ORD-ID
+                  " TYPE=" ORD-TXN-TYPE
+                  " REASON=INVALID TRANSACTION TYPE (NOT S OR R)"
+                  DELIMITED BY SIZE INTO OEXCP-RECORD
+           END-STRING
+           WRITE OEXCP-RECORD.
+
+       PROCESS-RETURN-PARA.
+           MOVE ORD-ID TO WS-SAVE-ORD-ID
+           MOVE ORD-QTY TO WS-SAVE-ORD-QTY
+           MOVE ORD-PROD-ID TO WS-SAVE-ORD-PROD-ID
+           MOVE ORD-REF-ID TO WS-SAVE-ORD-REF-ID
+           MOVE ORD-TXN-TYPE TO WS-SAVE-ORD-TXN-TYPE
+           MOVE "Y" TO WS-RETURN-OK
+           MOVE "N" TO WS-RETURN-APPLIED
+
+           MOVE ORD-REF-ID TO ORD-ID
+           READ ORDERDET-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO WS-RETURN-OK
+               NOT INVALID KEY
+                   IF NOT ORD-TXN-SALE
+                       MOVE "N" TO WS-RETURN-OK
+                   ELSE
+                       MOVE ORD-QTY TO WS-ORIG-QTY
+                       MOVE ORD-TOTAL TO WS-ORIG-TOTAL
+                       MOVE ORD-PROD-ID TO WS-ORIG-PROD-ID
+                       MOVE ORD-RETURNED-QTY TO WS-ORIG-RETURNED-QTY
+                       MOVE ORD-LAST-RETURN-ID
+                           TO WS-ORIG-LAST-RETURN-ID
+                   END-IF
+           END-READ
+
+      *    A RESTART CAN REPLAY A RETURN THAT ALREADY HAD ITS EFFECT
+      *    DURABLY APPLIED TO THE ORIGINAL SALE BEFORE A CRASH (THE
+      *    CHECKPOINT INTERVAL DOESN'T COVER EVERY RECORD). DETECT
+      *    THAT BY THE ORIGINAL'S OWN IDEMPOTENCY MARKER - RETURNS ARE
+      *    ALWAYS PROCESSED IN ASCENDING ORD-ID ORDER, SO IF THIS
+      *    RETURN'S ID IS THE ONE ALREADY RECORDED ON THE ORIGINAL, ITS
+      *    QUANTITY WAS ALREADY COUNTED AND MUST NOT BE ADDED AGAIN.
+           IF RETURN-IS-OK AND WS-ORIG-LAST-RETURN-ID > 0
+                   AND WS-SAVE-ORD-ID = WS-ORIG-LAST-RETURN-ID
+               MOVE "Y" TO WS-RETURN-APPLIED
+           END-IF
+
+           IF RETURN-IS-OK AND NOT ALREADY-APPLIED
+               IF WS-ORIG-QTY = 0
+                   MOVE "N" TO WS-RETURN-OK
+               ELSE
+                   IF WS-SAVE-ORD-QTY + WS-ORIG-RETURNED-QTY
+                           > WS-ORIG-QTY
+                       MOVE "N" TO WS-RETURN-OK
+                   END-IF
+               END-IF
+           END-IF
+
+      *    THE ORIGINAL SALE RECORD IS STILL IN THE RECORD BUFFER HERE
+      *    (KEY = ORD-REF-ID) - UPDATE ITS CUMULATIVE RETURNED QUANTITY
+      *    AND IDEMPOTENCY MARKER TOGETHER IN ONE REWRITE, BEFORE THE
+      *    BUFFER IS OVERWRITTEN WITH THE RETURN'S OWN DATA BELOW, SO A
+      *    LATER RETURN AGAINST THE SAME SALE CAN'T OVER-REVERSE IT AND
+      *    A REPLAYED RETURN CAN'T DOUBLE-APPLY.
+           IF RETURN-IS-OK AND NOT ALREADY-APPLIED
+               ADD WS-SAVE-ORD-QTY TO WS-ORIG-RETURNED-QTY
+               MOVE WS-ORIG-RETURNED-QTY TO ORD-RETURNED-QTY
+               MOVE WS-SAVE-ORD-ID TO ORD-LAST-RETURN-ID
+               REWRITE ORDER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+
+      *    REPOSITION THE SEQUENTIAL CURSOR AFTER THE RETURN RECORD
+      *    SO THE DRIVING READ NEXT IN READ-ORDER-PARA IS UNAFFECTED
+      *    BY THE RANDOM LOOKUP ABOVE.
+           MOVE WS-SAVE-ORD-ID TO ORD-ID
+           START ORDERDET-FILE KEY IS GREATER THAN ORD-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           MOVE WS-SAVE-ORD-ID TO ORD-ID
+           MOVE WS-SAVE-ORD-QTY TO ORD-QTY
+           MOVE WS-SAVE-ORD-PROD-ID TO ORD-PROD-ID
+           MOVE WS-SAVE-ORD-REF-ID TO ORD-REF-ID
+           MOVE WS-SAVE-ORD-TXN-TYPE TO ORD-TXN-TYPE
+           MOVE 0 TO ORD-RETURNED-QTY
+
+           IF RETURN-IS-OK
+               COMPUTE WS-UNIT-PRICE ROUNDED =
+                   WS-ORIG-TOTAL / WS-ORIG-QTY
+               COMPUTE WS-RETURN-TOTAL = WS-UNIT-PRICE * WS-SAVE-ORD-QTY
+               MOVE WS-RETURN-TOTAL TO ORD-TOTAL
+               REWRITE ORDER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               SUBTRACT WS-RETURN-TOTAL FROM WS-GRAND-TOTAL
+               PERFORM REDUCE-PRODUCT-SUBTOTAL-PARA
+               ADD 1 TO WS-ORDERS-WRITTEN
+
+               DISPLAY "RETURN ID    : " ORD-ID
+               DISPLAY "REF ORDER ID : " ORD-REF-ID
+               DISPLAY "QUANTITY     : " ORD-QTY
+               DISPLAY "RETURN TOTAL : " ORD-TOTAL
+           ELSE
+               PERFORM WRITE-RETURN-EXCEPTION-PARA
+           END-IF.
+
+       REDUCE-PRODUCT-SUBTOTAL-PARA.
+           SET PS-IDX TO 1
+           SEARCH PS-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PS-PROD-ID (PS-IDX) = WS-ORIG-PROD-ID
+                   SUBTRACT WS-RETURN-TOTAL FROM PS-SUBTOTAL (PS-IDX)
+           END-SEARCH.
+
+       WRITE-RETURN-EXCEPTION-PARA.
+           MOVE SPACES TO OEXCP-RECORD
+           STRING "RETURN=" ORD-ID
+                  " REF=" ORD-REF-ID
+                  " REASON=ORIGINAL ORDER NOT FOUND OR QTY EXCEEDS SALE"
+                  DELIMITED BY SIZE INTO OEXCP-RECORD
+           END-STRING
+           WRITE OEXCP-RECORD.
+
+       ACCUMULATE-PRODUCT-PARA.
+           SET PS-IDX TO 1
+           SEARCH PS-ENTRY
+               AT END
+                   IF WS-PROD-SUM-COUNT < 500
+                       ADD 1 TO WS-PROD-SUM-COUNT
+                       SET PS-IDX TO WS-PROD-SUM-COUNT
+                       MOVE ORD-PROD-ID TO PS-PROD-ID (PS-IDX)
+                       MOVE PROD-NAME TO PS-PROD-NAME (PS-IDX)
+                       MOVE PROD-PRICE TO PS-PROD-PRICE (PS-IDX)
+                       MOVE 0 TO PS-SUBTOTAL (PS-IDX)
+                       ADD ORD-TOTAL TO PS-SUBTOTAL (PS-IDX)
+                   ELSE
+                       PERFORM WRITE-SUMMARY-OVERFLOW-PARA
+                   END-IF
+               WHEN PS-PROD-ID (PS-IDX) = ORD-PROD-ID
+                   ADD ORD-TOTAL TO PS-SUBTOTAL (PS-IDX)
+           END-SEARCH.
+
+       WRITE-SUMMARY-OVERFLOW-PARA.
+           MOVE SPACES TO OEXCP-RECORD
+           STRING "ORDER=" ORD-ID
+                  " PROD=" ORD-PROD-ID
+                  " REASON=PRODUCT SUMMARY TABLE FULL (500 MAX)"
+                  DELIMITED BY SIZE INTO OEXCP-RECORD
+           END-STRING
+           WRITE OEXCP-RECORD.
 
+       WRITE-SUMMARY-PARA.
+           MOVE SPACES TO SUMM-RECORD
+           STRING "PRODUCT SALES SUMMARY" DELIMITED BY SIZE
+               INTO SUMM-RECORD
+           END-STRING
+           WRITE SUMM-RECORD
+           MOVE SPACES TO SUMM-RECORD
+           WRITE SUMM-RECORD
+           PERFORM VARYING PS-IDX FROM 1 BY 1
+                   UNTIL PS-IDX > WS-PROD-SUM-COUNT
+               MOVE PS-PROD-PRICE (PS-IDX) TO WS-SUMM-PRICE-DISP
+               MOVE PS-SUBTOTAL (PS-IDX) TO WS-SUMM-SUBTOT-DISP
+               MOVE SPACES TO SUMM-RECORD
+               STRING "PROD=" PS-PROD-ID (PS-IDX)
+                      " NAME=" PS-PROD-NAME (PS-IDX)
+                      " PRICE=" WS-SUMM-PRICE-DISP
+                      " SUBTOTAL=" WS-SUMM-SUBTOT-DISP
+                      DELIMITED BY SIZE INTO SUMM-RECORD
+               END-STRING
+               WRITE SUMM-RECORD
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO WS-SUMM-GRAND-DISP
+           MOVE SPACES TO SUMM-RECORD
+           WRITE SUMM-RECORD
+           MOVE SPACES TO SUMM-RECORD
+           STRING "GRAND TOTAL=" WS-SUMM-GRAND-DISP
+                  DELIMITED BY SIZE INTO SUMM-RECORD
+           END-STRING
+           WRITE SUMM-RECORD.
